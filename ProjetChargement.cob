@@ -0,0 +1,146 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  Batch intake of a distributor shipment into fdvd.dat.
+      *           Reads pipe-delimited rows from a sequential intake
+      *           file (id|titre|realisateur|genre|prix) and writes one
+      *           dvdTampon per line; rejected rows (duplicate
+      *           fdvd_id, mainly) are logged to dvd_rejets.dat instead
+      *           of stopping the run.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ProjetChargement.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT fdvd ASSIGN TO "fdvd.dat"
+           ORGANIZATION INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY fdvd_id
+           ALTERNATE RECORD KEY fdvd_titre WITH DUPLICATES
+           ALTERNATE RECORD KEY fdvd_genre WITH DUPLICATES
+           FILE STATUS IS fdvd_stat.
+
+           SELECT fentree ASSIGN TO "dvd_entree.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS fentree_stat.
+
+           SELECT frejet ASSIGN TO "dvd_rejets.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS frejet_stat.
+
+           SELECT ftransactions ASSIGN TO "ftransactions.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ftrx_stat.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD fdvd.
+           01 dvdTampon.
+               02 fdvd_id PIC 9(10).
+               02 fdvd_titre PIC X(40).
+               02 fdvd_real PIC X(40).
+               02 fdvd_genre PIC X(40).
+               02 fdvd_louable PIC 9(2).
+               02 fdvd_prix PIC 9.
+
+           FD fentree.
+           01 entreeLigne PIC X(200).
+
+           FD frejet.
+           01 rejetLigne PIC X(200).
+
+           FD ftransactions.
+           01 trxLigne.
+               02 trx_date PIC X(8).
+               02 trx_heure PIC X(6).
+               02 trx_type PIC X(10).
+               02 trx_dvd_id PIC 9(10).
+               02 trx_clt_id PIC 9(10).
+
+       WORKING-STORAGE SECTION.
+           77 fdvd_stat PIC 9(2).
+           77 fentree_stat PIC 9(2).
+           77 frejet_stat PIC 9(2).
+           77 ftrx_stat PIC 9(2).
+
+           77 Wfin_lot PIC 9.
+           77 Wcpt_charges PIC 9(5).
+           77 Wcpt_rejets PIC 9(5).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN I-O fdvd
+           IF fdvd_stat = 35 THEN
+           OPEN OUTPUT fdvd
+           CLOSE fdvd
+           OPEN I-O fdvd
+           END-IF
+
+           OPEN INPUT fentree
+           OPEN OUTPUT frejet
+
+           OPEN EXTEND ftransactions
+           IF ftrx_stat = 35 THEN
+           OPEN OUTPUT ftransactions
+           CLOSE ftransactions
+           OPEN EXTEND ftransactions
+           END-IF
+
+           MOVE 0 TO Wfin_lot
+           MOVE 0 TO Wcpt_charges
+           MOVE 0 TO Wcpt_rejets
+
+           PERFORM WITH TEST BEFORE UNTIL Wfin_lot = 1
+               READ fentree
+               AT END
+                   MOVE 1 TO Wfin_lot
+               NOT AT END
+                   PERFORM CHARGE_LIGNE
+               END-READ
+           END-PERFORM
+
+           DISPLAY "DVD chargés : " Wcpt_charges
+           DISPLAY "DVD rejetés : " Wcpt_rejets
+
+           CLOSE fdvd
+           CLOSE fentree
+           CLOSE frejet
+           CLOSE ftransactions
+           STOP RUN.
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+       CHARGE_LIGNE.
+           UNSTRING entreeLigne DELIMITED BY "|"
+               INTO fdvd_id, fdvd_titre, fdvd_real, fdvd_genre,
+                    fdvd_prix
+           END-UNSTRING
+           MOVE 1 TO fdvd_louable
+           WRITE dvdTampon
+           INVALID KEY
+               ADD 1 TO Wcpt_rejets
+               MOVE entreeLigne TO rejetLigne
+               WRITE rejetLigne
+               DISPLAY "Rejeté, code retour : " fdvd_stat
+                   " - " entreeLigne
+           NOT INVALID KEY
+               ADD 1 TO Wcpt_charges
+               PERFORM ENREGISTRER_TRANSACTION
+           END-WRITE.
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+       ENREGISTRER_TRANSACTION.
+           ACCEPT trx_date FROM DATE YYYYMMDD
+           ACCEPT trx_heure FROM TIME
+           MOVE "AJOUT_DVD " TO trx_type
+           MOVE fdvd_id TO trx_dvd_id
+           MOVE 0 TO trx_clt_id
+           WRITE trxLigne.
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+       END PROGRAM ProjetChargement.
