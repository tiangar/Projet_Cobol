@@ -24,32 +24,80 @@
            RECORD KEY fclt_id
            FILE STATUS IS fclt_stat.
 
+           SELECT flocation ASSIGN TO "flocation.dat"
+           ORGANIZATION INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY floc_id
+           FILE STATUS IS floc_stat.
+
+           SELECT ftransactions ASSIGN TO "ftransactions.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ftrx_stat.
+
        DATA DIVISION.
        FILE SECTION.
            FD fdvd.
            01 dvdTampon.
                02 fdvd_id PIC 9(10).
-               02 fdvd_titre PIC A.
-               02 fdvd_real PIC A.
-               02 fdvd_genre PIC A.
+               02 fdvd_titre PIC X(40).
+               02 fdvd_real PIC X(40).
+               02 fdvd_genre PIC X(40).
                02 fdvd_louable PIC 9(2).
                02 fdvd_prix PIC 9.
 
            FD fclients.
            01 cltTampon.
                02 fclt_id PIC 9(10).
-               02 fclt_nom PIC A.
-               02 fclt_prenom PIC A.
-               02 fclt_mail PIC A.
+               02 fclt_nom PIC X(25).
+               02 fclt_prenom PIC X(25).
+               02 fclt_mail PIC X(50).
+
+           FD flocation.
+           01 locTampon.
+               02 floc_id PIC 9(10).
+               02 floc_dvd_id PIC 9(10).
+               02 floc_clt_id PIC 9(10).
+               02 floc_date_emprunt PIC 9(8).
+               02 floc_date_retour_prevue PIC 9(8).
+               02 floc_date_retour_reelle PIC 9(8).
+               02 floc_statut PIC X.
+                   88 LOC-EN-COURS VALUE "1".
+                   88 LOC-RENDU VALUE "0".
+
+           FD ftransactions.
+           01 trxLigne.
+               02 trx_date PIC X(8).
+               02 trx_heure PIC X(6).
+               02 trx_type PIC X(10).
+               02 trx_dvd_id PIC 9(10).
+               02 trx_clt_id PIC 9(10).
 
 
        WORKING-STORAGE SECTION.
            77 fdvd_stat PIC 9(2).
            77 fclt_stat PIC 9(2).
+           77 floc_stat PIC 9(2).
+           77 ftrx_stat PIC 9(2).
 
            77 Wrep PIC 9.
            77 Wmenu PIC 9.
-           77 Wgre PIC A.
+           77 Wgre PIC X(40).
+           77 Wfin_rech PIC 9.
+
+           77 Wtype_rech PIC X.
+               88 RECH-PAR-TITRE VALUE "T".
+               88 RECH-PAR-GENRE VALUE "G".
+
+           77 Wgenre_courant PIC X(40).
+           77 Wcpt_total PIC 9(5).
+           77 Wcpt_louable PIC 9(5).
+           77 Wcpt_non_louable PIC 9(5).
+
+           77 Wio_stat PIC 9(2).
+
+           77 Wtrx_type PIC X(10).
+           77 Wtrx_dvd_id PIC 9(10).
+           77 Wtrx_clt_id PIC 9(10).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -60,16 +108,47 @@
            OPEN I-O fdvd
            END-IF
 
-           PERFORM MENU
+           OPEN I-O fclients
+           IF fclt_stat =35 THEN
+           OPEN OUTPUT fclients
+           CLOSE fclients
+           OPEN I-O fclients
+           END-IF
+
+           OPEN I-O flocation
+           IF floc_stat =35 THEN
+           OPEN OUTPUT flocation
+           CLOSE flocation
+           OPEN I-O flocation
+           END-IF
+
+           OPEN EXTEND ftransactions
+           IF ftrx_stat =35 THEN
+           OPEN OUTPUT ftransactions
+           CLOSE ftransactions
+           OPEN EXTEND ftransactions
+           END-IF
+
+           PERFORM MENU_PRINCIPAL
 
            CLOSE fdvd
+           CLOSE fclients
+           CLOSE flocation
+           CLOSE ftransactions
            STOP RUN.
       ******************************************************************
       ******************************************************************
       ******************************************************************
-       MENU.
+       MENU_PRINCIPAL.
        PERFORM WITH TEST AFTER UNTIL Wmenu = 0
            DISPLAY "1-Ajout DVD"
+           DISPLAY "2-Gestion Clients"
+           DISPLAY "3-Recherche DVD"
+           DISPLAY "4-Modifier DVD"
+           DISPLAY "5-Supprimer DVD"
+           DISPLAY "6-Location DVD"
+           DISPLAY "7-Retour DVD"
+           DISPLAY "8-Rapport par genre"
            DISPLAY "0-Quitter"
            ACCEPT Wmenu
            EVALUATE Wmenu
@@ -77,6 +156,20 @@
            MOVE 0 TO Wmenu
            WHEN 1
            PERFORM AJOUT_DVD
+           WHEN 2
+           PERFORM CLIENT_AJOUT
+           WHEN 3
+           PERFORM RECHERCHE_DVD
+           WHEN 4
+           PERFORM UPDATE_DVD
+           WHEN 5
+           PERFORM SUPPRIME_DVD
+           WHEN 6
+           PERFORM LOCATION_DVD
+           WHEN 7
+           PERFORM RETOUR_DVD
+           WHEN 8
+           PERFORM REPORT_GENRE
        END-PERFORM.
       *>-------------------------------------------debut_partie_matthieu
       ******************************************************************
@@ -98,6 +191,42 @@
            DISPLAY "Donnez le prix : "
            ACCEPT fdvd_prix
            WRITE dvdTampon END-WRITE
+           MOVE fdvd_stat TO Wio_stat
+           PERFORM ERREUR-ENTREE-SORTIE
+           IF Wio_stat = 00
+               MOVE "AJOUT_DVD " TO Wtrx_type
+               MOVE fdvd_id TO Wtrx_dvd_id
+               MOVE 0 TO Wtrx_clt_id
+               PERFORM ENREGISTRER_TRANSACTION
+           END-IF
+           PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
+               DISPLAY "Souhaitez vous continuer? Oui= 1 ou Non = 0"
+               ACCEPT Wrep
+           END-PERFORM
+       END-PERFORM.
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+       CLIENT_AJOUT.
+       PERFORM WITH TEST AFTER UNTIL Wrep = 0
+           DISPLAY "Donnez les informations du client : "
+           DISPLAY "Donnez l'identifiant : "
+           ACCEPT fclt_id
+           DISPLAY "Donnez le nom : "
+           ACCEPT fclt_nom
+           DISPLAY "Donnez le prénom : "
+           ACCEPT fclt_prenom
+           DISPLAY "Donnez le mail : "
+           ACCEPT fclt_mail
+           WRITE cltTampon END-WRITE
+           MOVE fclt_stat TO Wio_stat
+           PERFORM ERREUR-ENTREE-SORTIE
+           IF Wio_stat = 00
+               MOVE "AJOUT_CLT " TO Wtrx_type
+               MOVE 0 TO Wtrx_dvd_id
+               MOVE fclt_id TO Wtrx_clt_id
+               PERFORM ENREGISTRER_TRANSACTION
+           END-IF
            PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
                DISPLAY "Souhaitez vous continuer? Oui= 1 ou Non = 0"
                ACCEPT Wrep
@@ -107,16 +236,258 @@
       ******************************************************************
       ******************************************************************
        RECHERCHE_DVD.
-           MOVE Wgre TO fbu_ville
-           START fbureau
-               KEY = fbu_ville
+           DISPLAY "Recherche par titre (T) ou par genre (G) ? "
+           ACCEPT Wtype_rech
+           DISPLAY "Donnez la valeur recherchée : "
+           ACCEPT Wgre
+           MOVE 0 TO Wfin_rech
+           IF RECH-PAR-GENRE
+               MOVE Wgre TO fdvd_genre
+               START fdvd KEY = fdvd_genre
+               INVALID KEY
+                   MOVE 1 TO Wfin_rech
+               END-START
+               MOVE fdvd_stat TO Wio_stat
+               PERFORM ERREUR-ENTREE-SORTIE
+               PERFORM WITH TEST BEFORE UNTIL Wfin_rech = 1
+                   READ fdvd NEXT RECORD
+                   AT END
+                       MOVE 1 TO Wfin_rech
+                   NOT AT END
+                       IF fdvd_genre = Wgre
+                           DISPLAY dvdTampon
+                       ELSE
+                           MOVE 1 TO Wfin_rech
+                       END-IF
+                   END-READ
+               END-PERFORM
+           ELSE
+               MOVE Wgre TO fdvd_titre
+               START fdvd KEY = fdvd_titre
+               INVALID KEY
+                   MOVE 1 TO Wfin_rech
+               END-START
+               MOVE fdvd_stat TO Wio_stat
+               PERFORM ERREUR-ENTREE-SORTIE
+               PERFORM WITH TEST BEFORE UNTIL Wfin_rech = 1
+                   READ fdvd NEXT RECORD
+                   AT END
+                       MOVE 1 TO Wfin_rech
+                   NOT AT END
+                       IF fdvd_titre = Wgre
+                           DISPLAY dvdTampon
+                       ELSE
+                           MOVE 1 TO Wfin_rech
+                       END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+       UPDATE_DVD.
+           DISPLAY "Donnez l'identifiant du DVD à modifier : "
+           ACCEPT fdvd_id
+           READ fdvd
            INVALID KEY
-               DISPLAY "Pas de bureau !!!"
+               DISPLAY "DVD pas trouvé, code retour : " fdvd_stat
            NOT INVALID KEY
-               PERFORM
-
-               END-PERFORM
-           END-START.
+               DISPLAY "Nouveau titre : "
+               ACCEPT fdvd_titre
+               DISPLAY "Nouveau réalisateur : "
+               ACCEPT fdvd_real
+               DISPLAY "Nouveau genre : "
+               ACCEPT fdvd_genre
+               DISPLAY "Nouveau prix : "
+               ACCEPT fdvd_prix
+               REWRITE dvdTampon
+               MOVE fdvd_stat TO Wio_stat
+               PERFORM ERREUR-ENTREE-SORTIE
+               IF Wio_stat = 00
+                   MOVE "MODIF_DVD " TO Wtrx_type
+                   MOVE fdvd_id TO Wtrx_dvd_id
+                   MOVE 0 TO Wtrx_clt_id
+                   PERFORM ENREGISTRER_TRANSACTION
+               END-IF
+           END-READ.
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+       SUPPRIME_DVD.
+           DISPLAY "Donnez l'identifiant du DVD à supprimer : "
+           ACCEPT fdvd_id
+           READ fdvd
+           INVALID KEY
+               DISPLAY "DVD pas trouvé, code retour : " fdvd_stat
+           NOT INVALID KEY
+               DELETE fdvd RECORD
+               MOVE fdvd_stat TO Wio_stat
+               PERFORM ERREUR-ENTREE-SORTIE
+               IF Wio_stat = 00
+                   MOVE "SUPPR_DVD " TO Wtrx_type
+                   MOVE fdvd_id TO Wtrx_dvd_id
+                   MOVE 0 TO Wtrx_clt_id
+                   PERFORM ENREGISTRER_TRANSACTION
+               END-IF
+           END-READ.
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+       LOCATION_DVD.
+           DISPLAY "Donnez l'identifiant du prêt : "
+           ACCEPT floc_id
+           DISPLAY "Donnez l'identifiant du DVD à louer : "
+           ACCEPT fdvd_id
+           READ fdvd
+           INVALID KEY
+               DISPLAY "DVD pas trouvé, code retour : " fdvd_stat
+           NOT INVALID KEY
+               IF fdvd_louable = 0
+                   DISPLAY "Ce DVD est déjà loué !!!"
+               ELSE
+                   MOVE fdvd_id TO floc_dvd_id
+                   DISPLAY "Donnez l'identifiant du client : "
+                   ACCEPT floc_clt_id
+                   ACCEPT floc_date_emprunt FROM DATE YYYYMMDD
+                   DISPLAY "Donnez la date de retour prévue : "
+                   ACCEPT floc_date_retour_prevue
+                   MOVE ZEROES TO floc_date_retour_reelle
+                   SET LOC-EN-COURS TO TRUE
+                   WRITE locTampon END-WRITE
+                   MOVE floc_stat TO Wio_stat
+                   PERFORM ERREUR-ENTREE-SORTIE
+                   IF Wio_stat = 00
+                       MOVE 0 TO fdvd_louable
+                       REWRITE dvdTampon
+                       MOVE fdvd_stat TO Wio_stat
+                       PERFORM ERREUR-ENTREE-SORTIE
+                       IF Wio_stat = 00
+                           MOVE "LOCATION  " TO Wtrx_type
+                           MOVE fdvd_id TO Wtrx_dvd_id
+                           MOVE floc_clt_id TO Wtrx_clt_id
+                           PERFORM ENREGISTRER_TRANSACTION
+                       END-IF
+                   END-IF
+               END-IF
+           END-READ.
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+       RETOUR_DVD.
+           DISPLAY "Donnez l'identifiant du prêt à clôturer : "
+           ACCEPT floc_id
+           READ flocation
+           INVALID KEY
+               DISPLAY "Prêt pas trouvé, code retour : " floc_stat
+           NOT INVALID KEY
+               ACCEPT floc_date_retour_reelle FROM DATE YYYYMMDD
+               SET LOC-RENDU TO TRUE
+               REWRITE locTampon
+               MOVE floc_stat TO Wio_stat
+               PERFORM ERREUR-ENTREE-SORTIE
+               IF Wio_stat = 00
+                   MOVE floc_dvd_id TO fdvd_id
+                   READ fdvd
+                   INVALID KEY
+                       DISPLAY "DVD pas trouvé, code retour : "
+                           fdvd_stat
+                   NOT INVALID KEY
+                       MOVE 1 TO fdvd_louable
+                       REWRITE dvdTampon
+                       MOVE fdvd_stat TO Wio_stat
+                       PERFORM ERREUR-ENTREE-SORTIE
+                       IF Wio_stat = 00
+                           MOVE "RETOUR    " TO Wtrx_type
+                           MOVE fdvd_id TO Wtrx_dvd_id
+                           MOVE floc_clt_id TO Wtrx_clt_id
+                           PERFORM ENREGISTRER_TRANSACTION
+                       END-IF
+                   END-READ
+               END-IF
+           END-READ.
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+       REPORT_GENRE.
+           MOVE LOW-VALUES TO fdvd_genre
+           MOVE SPACES TO Wgenre_courant
+           MOVE 0 TO Wcpt_total
+           MOVE 0 TO Wcpt_louable
+           MOVE 0 TO Wcpt_non_louable
+           MOVE 0 TO Wfin_rech
+           START fdvd KEY IS NOT LESS THAN fdvd_genre
+           INVALID KEY
+               MOVE 1 TO Wfin_rech
+           END-START
+           MOVE fdvd_stat TO Wio_stat
+           PERFORM ERREUR-ENTREE-SORTIE
+           PERFORM WITH TEST BEFORE UNTIL Wfin_rech = 1
+               READ fdvd NEXT RECORD
+               AT END
+                   PERFORM REPORT_GENRE_IMPRIME
+                   MOVE 1 TO Wfin_rech
+               NOT AT END
+                   IF fdvd_genre NOT = Wgenre_courant
+                      AND Wgenre_courant NOT = SPACES
+                       PERFORM REPORT_GENRE_IMPRIME
+                       MOVE 0 TO Wcpt_total
+                       MOVE 0 TO Wcpt_louable
+                       MOVE 0 TO Wcpt_non_louable
+                   END-IF
+                   MOVE fdvd_genre TO Wgenre_courant
+                   ADD 1 TO Wcpt_total
+                   IF fdvd_louable = 1
+                       ADD 1 TO Wcpt_louable
+                   ELSE
+                       ADD 1 TO Wcpt_non_louable
+                   END-IF
+               END-READ
+           END-PERFORM.
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+       REPORT_GENRE_IMPRIME.
+           IF Wcpt_total > 0
+               DISPLAY "Genre : " Wgenre_courant
+               DISPLAY "   Titres    : " Wcpt_total
+               DISPLAY "   Louables  : " Wcpt_louable
+               DISPLAY "   Non lou.  : " Wcpt_non_louable
+           END-IF.
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+       ERREUR-ENTREE-SORTIE.
+           EVALUATE Wio_stat
+           WHEN 00
+               CONTINUE
+           WHEN 21
+               DISPLAY "Erreur de séquence de clé, code retour : "
+                   Wio_stat
+           WHEN 22
+               DISPLAY "Enregistrement en double, code retour : "
+                   Wio_stat
+           WHEN 23
+               DISPLAY "Enregistrement non trouvé, code retour : "
+                   Wio_stat
+           WHEN 24
+               DISPLAY "Dépassement de capacité, code retour : "
+                   Wio_stat
+           WHEN 51
+               DISPLAY "Enregistrement verrouillé, code retour : "
+                   Wio_stat
+           WHEN OTHER
+               DISPLAY "Erreur entrée/sortie, code retour : " Wio_stat
+           END-EVALUATE.
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+       ENREGISTRER_TRANSACTION.
+           ACCEPT trx_date FROM DATE YYYYMMDD
+           ACCEPT trx_heure FROM TIME
+           MOVE Wtrx_type TO trx_type
+           MOVE Wtrx_dvd_id TO trx_dvd_id
+           MOVE Wtrx_clt_id TO trx_clt_id
+           WRITE trxLigne.
       ******************************************************************
       ******************************************************************
       ******************************************************************
