@@ -0,0 +1,128 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  End-of-day overdue-rental batch. Reads flocation.dat,
+      *           compares each open loan's due date against the run
+      *           date, and writes a late-fee line (client, DVD, days
+      *           late, amount owed off fdvd_prix) to fretard.dat for
+      *           every loan still out past its due date.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ProjetRetard.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT flocation ASSIGN TO "flocation.dat"
+           ORGANIZATION INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY floc_id
+           FILE STATUS IS floc_stat.
+
+           SELECT fdvd ASSIGN TO "fdvd.dat"
+           ORGANIZATION INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY fdvd_id
+           ALTERNATE RECORD KEY fdvd_titre WITH DUPLICATES
+           ALTERNATE RECORD KEY fdvd_genre WITH DUPLICATES
+           FILE STATUS IS fdvd_stat.
+
+           SELECT fretard ASSIGN TO "fretard.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS fretard_stat.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD flocation.
+           01 locTampon.
+               02 floc_id PIC 9(10).
+               02 floc_dvd_id PIC 9(10).
+               02 floc_clt_id PIC 9(10).
+               02 floc_date_emprunt PIC 9(8).
+               02 floc_date_retour_prevue PIC 9(8).
+               02 floc_date_retour_reelle PIC 9(8).
+               02 floc_statut PIC X.
+                   88 LOC-EN-COURS VALUE "1".
+                   88 LOC-RENDU VALUE "0".
+
+           FD fdvd.
+           01 dvdTampon.
+               02 fdvd_id PIC 9(10).
+               02 fdvd_titre PIC X(40).
+               02 fdvd_real PIC X(40).
+               02 fdvd_genre PIC X(40).
+               02 fdvd_louable PIC 9(2).
+               02 fdvd_prix PIC 9.
+
+           FD fretard.
+           01 retardLigne.
+               02 ret_clt_id PIC 9(10).
+               02 ret_dvd_id PIC 9(10).
+               02 ret_jours_retard PIC 9(5).
+               02 ret_montant_du PIC 9(7)V99.
+
+       WORKING-STORAGE SECTION.
+           77 floc_stat PIC 9(2).
+           77 fdvd_stat PIC 9(2).
+           77 fretard_stat PIC 9(2).
+
+           77 Wdate_jour PIC 9(8).
+           77 Wfin_lot PIC 9.
+           77 Wcpt_retards PIC 9(5).
+
+           77 Wjour_jour PIC 9(9).
+           77 Wjour_prevu PIC 9(9).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT flocation
+           OPEN INPUT fdvd
+           OPEN OUTPUT fretard
+
+           ACCEPT Wdate_jour FROM DATE YYYYMMDD
+
+           MOVE 0 TO Wfin_lot
+           MOVE 0 TO Wcpt_retards
+
+           PERFORM WITH TEST BEFORE UNTIL Wfin_lot = 1
+               READ flocation NEXT RECORD
+               AT END
+                   MOVE 1 TO Wfin_lot
+               NOT AT END
+                   PERFORM TRAITER_PRET
+               END-READ
+           END-PERFORM
+
+           DISPLAY "Prêts en retard : " Wcpt_retards
+
+           CLOSE flocation
+           CLOSE fdvd
+           CLOSE fretard
+           STOP RUN.
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+       TRAITER_PRET.
+           IF LOC-EN-COURS AND floc_date_retour_prevue < Wdate_jour
+               MOVE floc_dvd_id TO fdvd_id
+               READ fdvd
+               INVALID KEY
+                   DISPLAY "DVD pas trouvé, code retour : " fdvd_stat
+               NOT INVALID KEY
+                   COMPUTE Wjour_jour = FUNCTION INTEGER-OF-DATE
+                       (Wdate_jour)
+                   COMPUTE Wjour_prevu = FUNCTION INTEGER-OF-DATE
+                       (floc_date_retour_prevue)
+                   COMPUTE ret_jours_retard = Wjour_jour - Wjour_prevu
+                   MOVE floc_clt_id TO ret_clt_id
+                   MOVE floc_dvd_id TO ret_dvd_id
+                   COMPUTE ret_montant_du = ret_jours_retard * fdvd_prix
+                   WRITE retardLigne
+                   ADD 1 TO Wcpt_retards
+               END-READ
+           END-IF.
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+       END PROGRAM ProjetRetard.
